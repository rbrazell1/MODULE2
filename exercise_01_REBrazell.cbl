@@ -1,6 +1,6 @@
-************************************************************************      
+************************************************************************
 000250 IDENTIFICATION DIVISION.
-000260 PROGRAM-ID. CIEXERCISE1.  
+000260 PROGRAM-ID. CIEXERCISE1.
 000270 INSTALLATION. STANDARD CUSTOMER INFORMATION SYSTEM.
 000280 DATE-COMPILED. 7/28/2021.
 000290*****************************************************************
@@ -15,68 +15,311 @@
 000400 SPECIAL-NAMES.
 000410     CURSOR IS CURSOR-POSITION.
 000420     CRT STATUS IS KEY-STATUS.
-           CURRENCY SIGN IS $.
+000425     CURRENCY SIGN IS "$".
 000430 INPUT-OUTPUT SECTION.
 000440 FILE-CONTROL.
+           SELECT TOTALS-FILE ASSIGN "TOTALS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOTALS-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN "ACCTFILE.DAT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS ACCOUNT-STATUS.
+           SELECT REGISTER-FILE ASSIGN "REGISTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REGISTER-STATUS.
 
 
 000980 DATA DIVISION.
 000990 FILE SECTION.
+      *    TOTALS FILE -- HOLDS THE RUNNING BALANCE TOTAL BETWEEN RUNS
+       FD  TOTALS-FILE.
+       01  TOTALS-RECORD.
+           03  TOTALS-BAL PIC S9(11)V99.
+      *    ACCOUNT FILE -- FEEDS THE NEXT BATCH RUN
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-FILE-RECORD.
+           03  ACCT-NO-O     PIC 9(12)V9(3).
+           03  TYPE-CODE-O   PIC 9(2).
+           03  KIND-CODE-O   PIC 9(3).
+           03  DESCRIPTION-O PIC X(30).
+           03  DATE-INPUT-O  PIC 9(8).
+           03  BALANCE-O     PIC S9(9)V99.
+      *    REGISTER FILE -- PRINTED AUDIT REGISTER OF ACCOUNTS ENTERED
+       FD  REGISTER-FILE.
+       01  REGISTER-LINE PIC X(80).
 
 
 001530 WORKING-STORAGE SECTION.
        01  CURSOR-POSITION.
            03 C-LINE PIC 9(3).
-           03 C-COL PIC 9(3).  
-       01  ACCT-COUNT PIC 9(3).
+           03 C-COL PIC 9(3).
+       01  ACCT-COUNT PIC 9(3) VALUE 0.
        01  ACCEPT-FIELDS.
            03  ACCT-NO PIC 9(12)V9(3).
            03  TYPE-CODE PIC 9(2).
-           88  INVALID-TYPE-CODE VALUES ARE 1, 2, 4.
+           88  VALID-TYPE-CODE VALUES ARE 3, 5 THRU 50.
            03  KIND-CODE PIC 9(3).
+           88  VALID-KIND-CODE VALUES ARE 1 THRU 100.
            03  DESCRIPTION PIC X(30).
            03  DATE-INPUT PIC 9(8).
            03  BALANCE PIC S9(9)V99 VALUE 0.
        01  DISPLAY-FIELDS.
            03 ACCT-DISPLAY  PIC Z(12).
            03 BALANCE-DISPLAY PIC ZZZ,ZZZ,ZZZ.99-.
-       01  TOTAL-BAL PIC 9(13). 
-       01  FINAL-TOTAL-BALANCE PIC 9(13).   
+       01  TOTAL-BAL PIC S9(11)V99.
+       01  FINAL-TOTAL-BALANCE PIC S9(11)V99.
+
+       01  KEY-STATUS PIC 9(4).
+           88  PF3-EXIT     VALUE 1003.
+           88  PF5-CORRECT  VALUE 1005.
+           88  PF7-BACKWARD VALUE 1007.
+           88  PF8-FORWARD  VALUE 1008.
+
+       01  TOTALS-STATUS  PIC X(2).
+       01  ACCOUNT-STATUS PIC X(2).
+       01  REGISTER-STATUS PIC X(2).
+
+       01  SESSION-TOTAL PIC S9(9)V99 VALUE 0.
+
+       01  REVIEW-INDEX PIC 9(3).
+       01  REVIEW-DONE  PIC 9(1).
+       01  REVIEW-COMMAND PIC X(1).
+       01  NEW-DESCRIPTION PIC X(30).
+       01  NEW-BALANCE PIC S9(9)V99.
+
+       01  REGISTER-DETAIL-LINE.
+           03  RDL-ACCT     PIC Z(12).
+           03  FILLER       PIC X(2) VALUE SPACES.
+           03  RDL-KIND     PIC ZZZ.
+           03  FILLER       PIC X(2) VALUE SPACES.
+           03  RDL-TYPE     PIC ZZ.
+           03  FILLER       PIC X(2) VALUE SPACES.
+           03  RDL-DESC     PIC X(30).
+           03  FILLER       PIC X(2) VALUE SPACES.
+           03  RDL-BALANCE  PIC ZZZ,ZZZ,ZZZ.99-.
+
+       01  REGISTER-TOTAL-LINE.
+           03  FILLER       PIC X(20) VALUE "TOTAL BALANCE: ".
+           03  RTL-TOTAL    PIC ZZZ,ZZZ,ZZZ.99-.
+
+       01  ACCOUNT-TABLE.
+           03  ACCOUNT-ENTRY OCCURS 1 TO 999 TIMES
+               DEPENDING ON ACCT-COUNT.
+               05  TBL-ACCT-NO      PIC 9(12)V9(3).
+               05  TBL-TYPE-CODE    PIC 9(2).
+               05  TBL-KIND-CODE    PIC 9(3).
+               05  TBL-DESCRIPTION  PIC X(30).
+               05  TBL-DATE-INPUT   PIC 9(8).
+               05  TBL-BALANCE      PIC S9(9)V99.
 
 002900 PROCEDURE DIVISION.
-       DISPLAY WINDOW ERASE. 
+       MAINLINE SECTION.
+           PERFORM INITIALIZE-PARA.
+           PERFORM INPUT-ACCT-INFO-PARA THRU INPUT-ACCT-INFO-EXIT
+               UNTIL ACCT-NO = 99.
+           PERFORM OFFER-REVIEW-PARA.
+           PERFORM WRITE-ACCOUNTS-PARA.
+           PERFORM TERMINATE-PARA.
+           STOP RUN.
 
-       IF ACCT-NO = 99
-       MOVE TOTAL-BAL TO BALANCE-DISPLAY
-           DISPLAY "BAL SUM: "BALANCE-DISPLAY
-           DISPLAY ENTER-FIELDS
-           EXIT
-       END-IF. 
+       INITIALIZE-PARA.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE EOS.
+           MOVE 0 TO ACCT-COUNT.
+           MOVE ZEROS TO ACCT-NO.
+           MOVE 0 TO SESSION-TOTAL.
+           PERFORM OPEN-TOTALS-PARA.
+
+       OPEN-TOTALS-PARA.
+           MOVE ZEROS TO TOTAL-BAL.
+           OPEN INPUT TOTALS-FILE.
+           IF TOTALS-STATUS = "00"
+               READ TOTALS-FILE
+                   AT END
+                       MOVE ZEROS TO TOTAL-BAL
+                   NOT AT END
+                       MOVE TOTALS-BAL TO TOTAL-BAL
+               END-READ
+               CLOSE TOTALS-FILE
+           END-IF.
 
-       PERFORM INPUT-ACCT-INFO-PARA 1 TIMES.
-       
        INPUT-ACCT-INFO-PARA.
-           DISPLAY "Enter the date MMDDYYYY"
-           ACCEPT DATE-INPUT FROM DATE MMDDYYYY
+           DISPLAY "Today's date"
+           ACCEPT DATE-INPUT FROM DATE YYYYMMDD
            DISPLAY DATE-INPUT
-           DISPLAY "Please enter the ACCT #XXXX-XXXX-XXXX.XXX" 
+           DISPLAY "Enter ACCT #XXXX-XXXX-XXXX.XXX (99 TO END)"
            ACCEPT ACCT-NO
            DISPLAY "ACCT: "ACCT-NO
+           IF ACCT-NO = 99
+               GO TO INPUT-ACCT-INFO-EXIT
+           END-IF.
+           IF ACCT-COUNT = 999
+               DISPLAY "MAXIMUM OF 999 ACCOUNTS REACHED THIS SESSION"
+               DISPLAY "NO FURTHER ACCOUNTS CAN BE ENTERED"
+               GO TO INPUT-ACCT-INFO-EXIT
+           END-IF.
+           MOVE ZEROS TO KIND-CODE.
+           MOVE ZEROS TO TYPE-CODE.
+           PERFORM ACCEPT-KIND-CODE-PARA UNTIL VALID-KIND-CODE.
+           PERFORM ACCEPT-TYPE-CODE-PARA UNTIL VALID-TYPE-CODE.
+           DISPLAY "Please enter a description"
+           ACCEPT DESCRIPTION.
+           DISPLAY "Please enter the new balance"
+           ACCEPT BALANCE.
+           ADD BALANCE TO SESSION-TOTAL.
+           MOVE SESSION-TOTAL TO FINAL-TOTAL-BALANCE.
+           DISPLAY FINAL-TOTAL-BALANCE.
+           PERFORM STORE-ACCOUNT-PARA.
+       INPUT-ACCT-INFO-EXIT.
+           EXIT.
+
+       ACCEPT-KIND-CODE-PARA.
            DISPLAY "Please enter a Kind-Code 1 - 100"
-           ACCEPT KIND-CODE      
+           ACCEPT KIND-CODE
            DISPLAY "KIND CODE: "KIND-CODE
+           IF NOT VALID-KIND-CODE
+               DISPLAY "INVALID KIND CODE - MUST BE 1 - 100, RE-ENTER"
+           END-IF.
+
+       ACCEPT-TYPE-CODE-PARA.
            DISPLAY "Please enter a Type-Code 3 or 5 - 50"
            ACCEPT TYPE-CODE
            DISPLAY "TYPE CODE: "TYPE-CODE
-            IF INVALID-TYPE-CODE AND KIND-CODE = 5
-                 DISPLAY "INVALID CODE!"
-                 GOBACK
-            END-IF.         
-           DISPLAY "Please enter a description"
-           ACCEPT DESCRIPTION.
-           DISPLAY "Please enter the new balance"
-           ACCEPT BALANCE
-           ADD BALANCE TO TOTAL-BAL GIVING FINAL-TOTAL-BALANCE
-           DISPLAY FINAL-TOTAL-BALANCE.
-       STOP-RUN.
+           IF NOT VALID-TYPE-CODE
+               DISPLAY "INVALID TYPE CODE - MUST BE 3 OR 5-50"
+           END-IF.
+
+       STORE-ACCOUNT-PARA.
+           ADD 1 TO ACCT-COUNT.
+           MOVE ACCT-NO      TO TBL-ACCT-NO(ACCT-COUNT).
+           MOVE TYPE-CODE    TO TBL-TYPE-CODE(ACCT-COUNT).
+           MOVE KIND-CODE    TO TBL-KIND-CODE(ACCT-COUNT).
+           MOVE DESCRIPTION  TO TBL-DESCRIPTION(ACCT-COUNT).
+           MOVE DATE-INPUT   TO TBL-DATE-INPUT(ACCT-COUNT).
+           MOVE BALANCE      TO TBL-BALANCE(ACCT-COUNT).
+
+       OFFER-REVIEW-PARA.
+           IF ACCT-COUNT > 0
+               MOVE 1 TO REVIEW-INDEX
+               MOVE 0 TO REVIEW-DONE
+               DISPLAY "REVIEW ACCOUNTS ENTERED THIS SESSION"
+               PERFORM REVIEW-ACCOUNTS-PARA UNTIL REVIEW-DONE = 1
+           END-IF.
+
+       REVIEW-ACCOUNTS-PARA.
+           MOVE TBL-ACCT-NO(REVIEW-INDEX)    TO ACCT-DISPLAY.
+           MOVE TBL-BALANCE(REVIEW-INDEX)    TO BALANCE-DISPLAY.
+           MOVE REVIEW-INDEX TO C-LINE.
+           MOVE 1 TO C-COL.
+           DISPLAY "ACCOUNT " REVIEW-INDEX " OF " ACCT-COUNT
+               " (SCREEN ROW " C-LINE ")"
+           DISPLAY "ACCT: " ACCT-DISPLAY
+           DISPLAY "KIND: " TBL-KIND-CODE(REVIEW-INDEX)
+           DISPLAY "TYPE: " TBL-TYPE-CODE(REVIEW-INDEX)
+           DISPLAY "DESC: " TBL-DESCRIPTION(REVIEW-INDEX)
+           DISPLAY "BAL:  " BALANCE-DISPLAY
+           IF C-LINE = 1
+               DISPLAY "(FIRST ACCOUNT - PF7/B HAS NO EFFECT)"
+           END-IF
+           IF C-LINE = ACCT-COUNT
+               DISPLAY "(LAST ACCOUNT - PF8/F HAS NO EFFECT)"
+           END-IF
+           DISPLAY "B=BACK  F=FORWARD  C=CORRECT  D=DONE"
+           MOVE SPACES TO REVIEW-COMMAND.
+           ACCEPT REVIEW-COMMAND.
+           EVALUATE TRUE
+               WHEN PF7-BACKWARD OR REVIEW-COMMAND = "B" OR "b"
+                   IF C-LINE > 1
+                       SUBTRACT 1 FROM REVIEW-INDEX
+                   END-IF
+               WHEN PF8-FORWARD OR REVIEW-COMMAND = "F" OR "f"
+                   IF C-LINE < ACCT-COUNT
+                       ADD 1 TO REVIEW-INDEX
+                   END-IF
+               WHEN PF5-CORRECT OR REVIEW-COMMAND = "C" OR "c"
+                   PERFORM CORRECT-ACCOUNT-PARA
+               WHEN PF3-EXIT OR REVIEW-COMMAND = "D" OR "d"
+                   MOVE 1 TO REVIEW-DONE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       CORRECT-ACCOUNT-PARA.
+           DISPLAY "ENTER NEW DESCRIPTION (SPACES = NO CHANGE)"
+           ACCEPT NEW-DESCRIPTION
+           IF NEW-DESCRIPTION NOT = SPACES
+               MOVE NEW-DESCRIPTION
+                   TO TBL-DESCRIPTION(REVIEW-INDEX)
+           END-IF.
+           DISPLAY "ENTER NEW BALANCE (ZERO = NO CHANGE)"
+           ACCEPT NEW-BALANCE
+           IF NEW-BALANCE NOT = 0
+               MOVE NEW-BALANCE TO TBL-BALANCE(REVIEW-INDEX)
+           END-IF.
+
+       WRITE-ACCOUNTS-PARA.
+           MOVE 0 TO SESSION-TOTAL.
+           IF ACCT-COUNT > 0
+               OPEN OUTPUT ACCOUNT-FILE
+               OPEN OUTPUT REGISTER-FILE
+               IF ACCOUNT-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING ACCTFILE.DAT: " ACCOUNT-STATUS
+                   DISPLAY "ACCOUNT RECORDS NOT WRITTEN THIS RUN"
+                   CLOSE REGISTER-FILE
+               ELSE IF REGISTER-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING REGISTER.DAT: "
+                       REGISTER-STATUS
+                   DISPLAY "ACCOUNT RECORDS NOT WRITTEN THIS RUN"
+                   CLOSE ACCOUNT-FILE
+               ELSE
+                   MOVE 1 TO REVIEW-INDEX
+                   PERFORM WRITE-ONE-ACCOUNT-PARA
+                       UNTIL REVIEW-INDEX > ACCT-COUNT
+                   MOVE SESSION-TOTAL TO RTL-TOTAL
+                   WRITE REGISTER-LINE FROM REGISTER-TOTAL-LINE
+                   CLOSE ACCOUNT-FILE REGISTER-FILE
+               END-IF
+           END-IF.
+
+       WRITE-ONE-ACCOUNT-PARA.
+           MOVE TBL-ACCT-NO(REVIEW-INDEX)     TO ACCT-NO-O
+           MOVE TBL-TYPE-CODE(REVIEW-INDEX)   TO TYPE-CODE-O
+           MOVE TBL-KIND-CODE(REVIEW-INDEX)   TO KIND-CODE-O
+           MOVE TBL-DESCRIPTION(REVIEW-INDEX) TO DESCRIPTION-O
+           MOVE TBL-DATE-INPUT(REVIEW-INDEX)  TO DATE-INPUT-O
+           MOVE TBL-BALANCE(REVIEW-INDEX)     TO BALANCE-O
+           WRITE ACCOUNT-FILE-RECORD
+           IF ACCOUNT-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING ACCTFILE.DAT: " ACCOUNT-STATUS
+           END-IF
+           MOVE TBL-ACCT-NO(REVIEW-INDEX)     TO RDL-ACCT
+           MOVE TBL-KIND-CODE(REVIEW-INDEX)   TO RDL-KIND
+           MOVE TBL-TYPE-CODE(REVIEW-INDEX)   TO RDL-TYPE
+           MOVE TBL-DESCRIPTION(REVIEW-INDEX) TO RDL-DESC
+           MOVE TBL-BALANCE(REVIEW-INDEX)     TO RDL-BALANCE
+           WRITE REGISTER-LINE FROM REGISTER-DETAIL-LINE
+           IF REGISTER-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING REGISTER.DAT: " REGISTER-STATUS
+           END-IF
+           ADD TBL-BALANCE(REVIEW-INDEX) TO SESSION-TOTAL
+           ADD 1 TO REVIEW-INDEX.
+
+       TERMINATE-PARA.
+           ADD SESSION-TOTAL TO TOTAL-BAL.
+           PERFORM SAVE-TOTALS-PARA.
+           MOVE TOTAL-BAL TO BALANCE-DISPLAY.
+           DISPLAY "BAL SUM: "BALANCE-DISPLAY.
 
+       SAVE-TOTALS-PARA.
+           MOVE TOTAL-BAL TO TOTALS-BAL.
+           OPEN OUTPUT TOTALS-FILE.
+           IF TOTALS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TOTALS.DAT: " TOTALS-STATUS
+               DISPLAY "TODAY'S GRAND TOTAL WAS NOT SAVED"
+           ELSE
+               WRITE TOTALS-RECORD
+               IF TOTALS-STATUS NOT = "00"
+                   DISPLAY "ERROR WRITING TOTALS.DAT: " TOTALS-STATUS
+                   DISPLAY "TODAY'S GRAND TOTAL WAS NOT SAVED"
+               END-IF
+               CLOSE TOTALS-FILE
+           END-IF.
