@@ -10,26 +10,54 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.         IBM-370.
        OBJECT-COMPUTER.         IBM-370.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT INFILE ASSIGN "INPUTFILE.DAT"
            ORGANIZATION IS RECORD SEQUENTIAL.
            SELECT OUTFILE ASSIGN "OUTFILE.DAT".
+           SELECT TERMFILE ASSIGN "TERMFILE.DAT".
+           SELECT EMPLOYEE-MASTER ASSIGN "EMPLOYEE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLOYEE-NO-M
+           FILE STATUS IS EMPLOYEE-MASTER-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
-      *    INPUTFILE INFO 
-       FD  INFILE 
+      *    INPUTFILE INFO
+       FD  INFILE
        01  INPUT-RECORD
         03 IN-RECORD-TYPE     PIC X.
         03 IN-RECORD-NAME     PIC X(20).
         03 IN-RECORD-DOB      PIC 9(8).
-      *    OUTFILE INFO 
+        03 IN-RECORD-SALARY   PIC 9(5)V9(2).
+        03 IN-RECORD-EMP-NO   PIC 9(6).
+        03 IN-RECORD-LEAVE-DATE.
+         05 IN-RECORD-LEAVE-YEAR  PIC 9(4).
+         05 IN-RECORD-LEAVE-MONTH PIC 9(2).
+         05 IN-RECORD-LEAVE-DAY   PIC 9(2).
+      *    OUTFILE INFO -- ACTIVE EMPLOYEE RECORDS (IN-RECORD-TYPE = "A")
        FD  OUTFILE
        01  OUTPUT-RECORD
         03 OUTPUT-NAME        PIC X(20).
         03 OUTPUT-DOB         PIC 9(8).
+      *    TERMFILE INFO -- TERMINATED EMPLOYEE RECORDS (IN-RECORD-TYPE = "T")
+       FD  TERMFILE
+       01  TERM-RECORD
+        03 TERM-NAME          PIC X(20).
+        03 TERM-DOB           PIC 9(8).
+      *    EMPLOYEE MASTER INFO
+       FD  EMPLOYEE-MASTER
+       01  EMPLOYEE-MASTER-RECORD
+        03 EMPLOYEE-TYPE-M          PIC 9(1).
+        03 EMPLOYEE-NAME-M          PIC X(20).
+        03 EMPLOYEE-SALARY-M        PIC 9(5)V9(2).
+        03 EMPLOYEE-NO-M            PIC 9(6).
+        03 EMPLOYEE-LEAVING-DATE-M.
+         05 EMPLOYEE-LEAVE-YEAR-M  PIC 9(4).
+         05 EMPLOYEE-LEAVE-MONTH-M PIC 9(2).
+         05 EMPLOYEE-LEAVE-DAY-M   PIC 9(2).
 
        WORKING-STORAGE SECTION.
        01  EMPLOYEE-REC-N.
@@ -41,7 +69,20 @@
          05 EMPLOYEE-LEAVE-YEAR PIC 9(4).
          05 EMPLOYEE-LEAVE-MONTH PIC 9(2).
          05 EMPLOYEE-LEAVE-DAY PIC 9(2).
-        
+
+       01  END-OF-FILE-SWITCH PIC 9 VALUE 0.
+        88 END-OF-FILE VALUE 1.
+        88 NOT-END-OF-FILE VALUE 0.
+
+       01  CONTROL-TOTALS.
+        03 RECORDS-READ     PIC 9(6) VALUE 0.
+        03 RECORDS-WRITTEN  PIC 9(6) VALUE 0.
+        03 RECORDS-REJECTED PIC 9(6) VALUE 0.
+
+       01  EMPLOYEE-MASTER-STATUS PIC X(02) VALUE SPACES.
+        88 EMPLOYEE-MASTER-OK        VALUE "00".
+        88 EMPLOYEE-MASTER-NOT-FOUND VALUE "35".
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -61,18 +102,85 @@
       *     DISPLAY EMPLOYEE-REC-N.
       *     GOBACK.
 
-       MAINLINE SECTION. 
-           OPEN INPUT INFILE.
+       MAINLINE SECTION.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-RECORD-PARA UNTIL END-OF-FILE.
+           PERFORM TERMINATE-PARA.
+           STOP RUN.
 
+       INITIALIZE-PARA.
+           OPEN INPUT INFILE.
            OPEN OUTPUT OUTFILE.
       *     OR THIS ADDS A POINTER AT THE END OF THE FILE AND STARTS FROM THERE
       *     OPEN EXTEND OUTFILE.
-           READ INFILE AT END MOVE 1 TO WS-END-OF-FILE.
+           OPEN OUTPUT TERMFILE.
+      *    EMPLOYEE-MASTER IS A PERSISTENT MASTER FILE -- OPEN I-O TO
+      *    ACCUMULATE ACROSS RUNS, CREATING IT ONLY THE FIRST TIME.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF EMPLOYEE-MASTER-NOT-FOUND
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           PERFORM READ-INFILE-PARA.
+
+       READ-INFILE-PARA.
+           READ INFILE
+               AT END
+                   MOVE 1 TO END-OF-FILE-SWITCH
+               NOT AT END
+                   ADD 1 TO RECORDS-READ
            END-READ.
 
-           MOVE IN-RECORD-NAME TO OUTPUT-NAME.
-           MOVE IN-RECORD-DOB TO OUTPUT-DOB.
-           WRITE OUTPUT-RECORD.
-           
-           CLOSE INFILE OUTFILE.
+       PROCESS-RECORD-PARA.
+           IF IN-RECORD-TYPE = "A" OR IN-RECORD-TYPE = "T"
+               MOVE IN-RECORD-NAME TO OUTPUT-NAME
+               MOVE IN-RECORD-DOB  TO OUTPUT-DOB
+               IF IN-RECORD-TYPE = "A"
+                   WRITE OUTPUT-RECORD
+               ELSE
+                   MOVE IN-RECORD-NAME TO TERM-NAME
+                   MOVE IN-RECORD-DOB  TO TERM-DOB
+                   WRITE TERM-RECORD
+               END-IF
+               ADD 1 TO RECORDS-WRITTEN
+               PERFORM BUILD-EMPLOYEE-PARA
+           ELSE
+               ADD 1 TO RECORDS-REJECTED
+           END-IF.
+           PERFORM READ-INFILE-PARA.
+
+       BUILD-EMPLOYEE-PARA.
+           IF IN-RECORD-TYPE = "A"
+               MOVE 1 TO EMPLOYEE-TYPE
+           ELSE
+               MOVE 2 TO EMPLOYEE-TYPE
+           END-IF.
+           MOVE IN-RECORD-NAME       TO EMPLOYEE-NAME.
+           MOVE IN-RECORD-SALARY     TO EMPLOYEE-SALARY.
+           MOVE IN-RECORD-EMP-NO     TO EMPLOYEE-NO.
+           MOVE IN-RECORD-LEAVE-DATE TO EMPLOYEE-LEAVING-DATE.
+      *    AN EMPLOYEE SEEN ON AN EARLIER RUN MAY COME BACK TERMINATED
+      *    ON A LATER RUN -- REWRITE THEIR EXISTING RECORD INSTEAD OF
+      *    REJECTING THE UPDATE AS A DUPLICATE KEY.
+           MOVE EMPLOYEE-NO TO EMPLOYEE-NO-M.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   WRITE EMPLOYEE-MASTER-RECORD FROM EMPLOYEE-REC-N
+                       INVALID KEY
+                           DISPLAY "ERROR WRITING EMPLOYEE MASTER: "
+                               EMPLOYEE-NO
+                   END-WRITE
+               NOT INVALID KEY
+                   REWRITE EMPLOYEE-MASTER-RECORD FROM EMPLOYEE-REC-N
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING EMPLOYEE MASTER: "
+                               EMPLOYEE-NO
+                   END-REWRITE
+           END-READ.
 
+       TERMINATE-PARA.
+           DISPLAY "RECORDS READ:     " RECORDS-READ.
+           DISPLAY "RECORDS WRITTEN:  " RECORDS-WRITTEN.
+           DISPLAY "RECORDS REJECTED: " RECORDS-REJECTED.
+           CLOSE INFILE OUTFILE TERMFILE EMPLOYEE-MASTER.
